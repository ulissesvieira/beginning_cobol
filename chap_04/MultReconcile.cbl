@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MultReconcile.
+      *> Reconciles a Listing4-2 batch run: counts transaction records
+      *> read against result records written (net of rejects), sums
+      *> the Result values, and prints a pass/fail reconciliation
+      *> report so a batch can be signed off before it feeds anything
+      *> downstream.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TRANS-FILE ASSIGN TO "MULTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-RESULT-FILE ASSIGN TO "MULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-REJECT-FILE ASSIGN TO "MULTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-RECN-FILE ASSIGN TO "MULTRECN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TRANS-FILE.
+       COPY MULTREC.
+
+       FD  MULT-RESULT-FILE.
+       COPY MULTOUT.
+
+       FD  MULT-REJECT-FILE.
+       COPY MULTREJ.
+
+       FD  MULT-RECN-FILE.
+       01  RECN-PRINT-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-FILE               VALUE "Y".
+
+       01  WS-SYS-DATE.
+           05  WS-SYS-YYYY                 PIC 9(4).
+           05  WS-SYS-MM                   PIC 99.
+           05  WS-SYS-DD                   PIC 99.
+
+       01  WS-MMDDYYYY                     PIC 9(8).
+
+       01  WS-INPUT-COUNT                  PIC 9(7) VALUE ZEROES.
+       01  WS-OUTPUT-COUNT                 PIC 9(7) VALUE ZEROES.
+       01  WS-REJECT-COUNT                 PIC 9(7) VALUE ZEROES.
+       01  WS-EXPECTED-OUTPUT-COUNT        PIC 9(7) VALUE ZEROES.
+       01  WS-OUTPUT-RESULT-SUM            PIC 9(9)V99 VALUE ZEROES.
+
+       COPY MULTRCN.
+
+       PROCEDURE DIVISION.
+       ReconcileBatch.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYS-MM TO WS-MMDDYYYY(1:2)
+           MOVE WS-SYS-DD TO WS-MMDDYYYY(3:2)
+           MOVE WS-SYS-YYYY TO WS-MMDDYYYY(5:4)
+
+           OPEN OUTPUT MULT-RECN-FILE
+
+           PERFORM CountTransactions
+           PERFORM CountResults
+           PERFORM CountRejects
+
+           COMPUTE WS-EXPECTED-OUTPUT-COUNT =
+               WS-INPUT-COUNT - WS-REJECT-COUNT
+
+           PERFORM WriteReconciliationReport
+
+           CLOSE MULT-RECN-FILE
+
+           IF WS-EXPECTED-OUTPUT-COUNT NOT = WS-OUTPUT-COUNT
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       CountTransactions.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT MULT-TRANS-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ MULT-TRANS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE MULT-TRANS-FILE.
+
+       CountResults.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT MULT-RESULT-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ MULT-RESULT-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       ADD MULT-RESULT OF MULT-RESULT-REC
+                           TO WS-OUTPUT-RESULT-SUM
+                           ON SIZE ERROR
+                               DISPLAY
+                                   "WARNING - WS-OUTPUT-RESULT-SUM "
+                                   "OVERFLOWED AT OUTPUT RECORD "
+                                   WS-OUTPUT-COUNT
+                       END-ADD
+               END-READ
+           END-PERFORM
+           CLOSE MULT-RESULT-FILE.
+
+       CountRejects.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT MULT-REJECT-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ MULT-REJECT-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REJECT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE MULT-REJECT-FILE.
+
+       WriteReconciliationReport.
+           MOVE WS-MMDDYYYY TO RECN-HDR-DATE
+           MOVE RECN-HEADER-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC
+
+           MOVE SPACES TO RECN-LINE
+           MOVE "INPUT TRANSACTION RECORDS READ:" TO RECN-LABEL
+           MOVE WS-INPUT-COUNT TO RECN-VALUE
+           MOVE RECN-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC
+
+           MOVE SPACES TO RECN-LINE
+           MOVE "REJECTED RECORDS WRITTEN:" TO RECN-LABEL
+           MOVE WS-REJECT-COUNT TO RECN-VALUE
+           MOVE RECN-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC
+
+           MOVE SPACES TO RECN-LINE
+           MOVE "OUTPUT RESULT RECORDS WRITTEN:" TO RECN-LABEL
+           MOVE WS-OUTPUT-COUNT TO RECN-VALUE
+           MOVE RECN-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC
+
+           MOVE SPACES TO RECN-LINE
+           MOVE "EXPECTED OUTPUT (INPUT - REJECTS):" TO RECN-LABEL
+           MOVE WS-EXPECTED-OUTPUT-COUNT TO RECN-VALUE
+           MOVE RECN-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC
+
+           MOVE SPACES TO RECN-LINE
+           MOVE "SUM OF OUTPUT RESULT VALUES:" TO RECN-LABEL
+           MOVE WS-OUTPUT-RESULT-SUM TO RECN-DEC-VALUE
+           MOVE RECN-DEC-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC
+
+           MOVE SPACES TO RECN-LINE
+           MOVE "RECONCILIATION STATUS:" TO RECN-LABEL
+           IF WS-EXPECTED-OUTPUT-COUNT = WS-OUTPUT-COUNT
+               MOVE "BALANCED" TO RECN-STATUS-TEXT
+           ELSE
+               MOVE "MISMATCH" TO RECN-STATUS-TEXT
+           END-IF
+           MOVE RECN-STATUS-LINE TO RECN-PRINT-REC
+           WRITE RECN-PRINT-REC.
+
+       END PROGRAM MultReconcile.

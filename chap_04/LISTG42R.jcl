@@ -0,0 +1,62 @@
+//LISTG42R JOB (ACCTG),'MULTIPLY RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LISTG42R - RESTART/RERUN COMPANION TO LISTG42.               *
+//*                                                                *
+//* USE THIS MEMBER ONLY WHEN LISTG42 ABENDED PARTWAY THROUGH     *
+//* THE MULTIPLY STEP. MULTCKPT STILL HOLDS THE LAST RECORD AND   *
+//* PAGE NUMBER LISTING4-2 CHECKPOINTED BEFORE THE ABEND, AND     *
+//* LISTG42'S ABNORMAL DISPOSITION OF KEEP (NOT CATLG) ON EACH    *
+//* (+1) OUTPUT DD LEFT THE FAILED RUN'S GENERATION ON DISK BUT   *
+//* NOT YET CATALOGED - SO (+1) STILL RESOLVES TO THAT SAME       *
+//* GENERATION HERE. DISP=(MOD,CATLG,KEEP) REOPENS AND EXTENDS    *
+//* IT RATHER THAN ALLOCATING A SECOND NEW GENERATION, SO         *
+//* RESULT/REPORT/AUDIT/GL ROWS ALREADY WRITTEN BEFORE THE ABEND  *
+//* ARE KEPT, NOT DUPLICATED.                                     *
+//*--------------------------------------------------------------*
+//LISTMULT EXEC PGM=LISTG42,PARM='LISTG42R'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTIN   DD   DSN=PROD.MULT.TRANS.DAILY,DISP=SHR
+//MULTOUT  DD   DSN=PROD.MULT.RESULT.DAILY(+1),
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23)
+//MULTRPT  DD   DSN=PROD.MULT.REPORT.DAILY(+1),
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132)
+//MULTREJ  DD   DSN=PROD.MULT.REJECT.DAILY(+1),
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=54)
+//MULTAUD  DD   DSN=PROD.MULT.AUDIT.DAILY(+1),
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//MULTCKPT DD   DSN=PROD.MULT.CKPT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//MULTCTL  DD   DSN=PROD.MULT.CTRL.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=7)
+//MULTGL   DD   DSN=PROD.MULT.GLEXTR.DAILY(+1),
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* RECONCILE THE BATCH ONLY IF THE MULTIPLY STEP DID NOT ABEND. *
+//* A RETURN CODE OF 4 (REJECTS PRESENT) STILL RECONCILES. NO     *
+//* COND IS CODED HERE - AN ABEND IN LISTMULT ALREADY FLUSHES     *
+//* THIS STEP WITHOUT ONE, AND LISTMULT NEVER SETS A RETURN CODE  *
+//* HIGH ENOUGH TO WARRANT SKIPPING RECONCIL ON ITS OWN.           *
+//*--------------------------------------------------------------*
+//RECONCIL EXEC PGM=MULTRECN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTIN   DD   DSN=PROD.MULT.TRANS.DAILY,DISP=SHR
+//MULTOUT  DD   DSN=PROD.MULT.RESULT.DAILY(+1),DISP=SHR
+//MULTREJ  DD   DSN=PROD.MULT.REJECT.DAILY(+1),DISP=SHR
+//MULTRECN DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

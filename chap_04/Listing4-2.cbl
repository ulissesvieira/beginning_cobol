@@ -1,25 +1,357 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing4-2.
-      *> Accepts two numbers from the user, multiplies them together
-      *> and then display the result
+      *> Reads Num1/Num2 pairs from a transaction file, multiplies
+      *> each pair together and writes a matching result record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TRANS-FILE ASSIGN TO "MULTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-RESULT-FILE ASSIGN TO "MULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-REPORT-FILE ASSIGN TO "MULTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-REJECT-FILE ASSIGN TO "MULTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-AUDIT-FILE ASSIGN TO "MULTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULT-CKPT-FILE ASSIGN TO "MULTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT MULT-CTRL-FILE ASSIGN TO "MULTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+
+           SELECT MULT-GL-FILE ASSIGN TO "MULTGL"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TRANS-FILE.
+       COPY MULTREC.
+
+       FD  MULT-RESULT-FILE.
+       COPY MULTOUT.
+
+       FD  MULT-REPORT-FILE.
+       01  RPT-PRINT-REC              PIC X(132).
+
+       FD  MULT-REJECT-FILE.
+       COPY MULTREJ.
+
+       FD  MULT-AUDIT-FILE.
+       COPY MULTAUD.
+
+       FD  MULT-CKPT-FILE.
+       COPY MULTCKPT.
+
+       FD  MULT-CTRL-FILE.
+       COPY MULTCTL.
+
+       FD  MULT-GL-FILE.
+       COPY MULTGL.
+
        WORKING-STORAGE SECTION.
-       01  Num1        PIC 9 VALUE 5.
-       01  Num2        PIC 9 VALUE 4.
-       01  Result      PIC 99 VALUES ZEROES.
+       01  WS-CTRL-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-SCALE-FACTOR             PIC 9(4) VALUE 100.
+       01  WS-RAW-PRODUCT              PIC 9(11)V9(4) VALUE ZEROES.
+       01  WS-SCALED-RESULT            PIC 9(13) VALUE ZEROES.
+
+       01  WS-CKPT-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-CKPT-START-REC-NO        PIC 9(9) VALUE ZEROES.
+      *> Set from CTRL-CKPT-INTERVAL (MULTCTL) in ReadControlFile.
+      *> Defaults to 1 - checkpointed after every record, not batched
+      *> every N records - so a restart's start point matches exactly
+      *> what was already written to the result/report/audit/GL
+      *> files. An operator widening CTRL-CKPT-INTERVAL trades that
+      *> restart guarantee for fewer checkpoint I/Os: a wider interval
+      *> can reprocess and duplicate the records written between the
+      *> last saved checkpoint and an abend.
+       01  WS-CKPT-INTERVAL            PIC 9(5) VALUE 1.
+       01  WS-REC-NO                   PIC 9(9) VALUE ZEROES.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+
+       01  WS-VALID-SWITCH         PIC X VALUE "Y".
+           88  WS-TRANSACTION-VALID     VALUE "Y".
+
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE ZEROES.
+
+       01  WS-SYS-DATE.
+           05  WS-SYS-YYYY             PIC 9(4).
+           05  WS-SYS-MM               PIC 99.
+           05  WS-SYS-DD               PIC 99.
+
+       01  WS-MMDDYYYY                 PIC 9(8).
+
+       01  WS-PAGE-NO                  PIC 9(4) VALUE ZEROES.
+       01  WS-LINE-COUNT               PIC 99 VALUE 99.
+       01  WS-MAX-LINES-PER-PAGE       PIC 99 VALUE 50.
+       01  WS-CALC-COUNT               PIC 9(7) VALUE ZEROES.
+       01  WS-RESULT-SUM               PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-SYS-TIME                 PIC 9(8).
+       01  WS-JOB-ID                   PIC X(8).
+
+       COPY MULTRPT.
 
        PROCEDURE DIVISION.
        CalculateResult.
-           DISPLAY "Enter a single digit number - "
-           ACCEPT Num1
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+
+           ACCEPT WS-JOB-ID FROM COMMAND-LINE
+           IF WS-JOB-ID = SPACES
+               MOVE "BATCH" TO WS-JOB-ID
+           END-IF
+
+           PERFORM ReadControlFile
+           PERFORM ReadCheckpoint
+
+           OPEN INPUT MULT-TRANS-FILE
 
-           DISPLAY "Enter a single digit number - "
-           ACCEPT Num2
+           IF WS-CKPT-START-REC-NO > ZEROES
+               OPEN EXTEND MULT-RESULT-FILE
+               OPEN EXTEND MULT-REPORT-FILE
+               OPEN EXTEND MULT-REJECT-FILE
+               OPEN EXTEND MULT-AUDIT-FILE
+               OPEN EXTEND MULT-GL-FILE
+           ELSE
+               OPEN OUTPUT MULT-RESULT-FILE
+               OPEN OUTPUT MULT-REPORT-FILE
+               OPEN OUTPUT MULT-REJECT-FILE
+               OPEN OUTPUT MULT-AUDIT-FILE
+               OPEN OUTPUT MULT-GL-FILE
+           END-IF
 
-           MULTIPLY Num1 BY Num2 GIVING Result
-           DISPLAY "Result is = ", Result
+           PERFORM ReadTransaction
+
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-REC-NO
+               IF WS-REC-NO > WS-CKPT-START-REC-NO
+                   PERFORM ProcessTransaction
+                   PERFORM WriteCheckpoint
+               END-IF
+               PERFORM ReadTransaction
+           END-PERFORM
+
+           PERFORM WriteReportSummary
+           PERFORM ResetCheckpoint
+
+           CLOSE MULT-TRANS-FILE
+           CLOSE MULT-RESULT-FILE
+           CLOSE MULT-REPORT-FILE
+           CLOSE MULT-REJECT-FILE
+           CLOSE MULT-AUDIT-FILE
+           CLOSE MULT-GL-FILE
+
+           IF WS-REJECT-COUNT > ZEROES
+               MOVE 4 TO RETURN-CODE
+           END-IF
 
            STOP RUN.
 
+       ReadControlFile.
+           MOVE 2 TO CTRL-DECIMAL-PLACES
+           MOVE "R" TO CTRL-ROUNDING-MODE
+           MOVE 1 TO CTRL-CKPT-INTERVAL
+           OPEN INPUT MULT-CTRL-FILE
+           IF WS-CTRL-FILE-STATUS = "00"
+               READ MULT-CTRL-FILE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE MULT-CTRL-FILE
+           END-IF
+           PERFORM ValidateControlRecord
+           COMPUTE WS-SCALE-FACTOR = 10 ** CTRL-DECIMAL-PLACES
+           MOVE CTRL-CKPT-INTERVAL TO WS-CKPT-INTERVAL.
+
+      *> MULT-RESULT is PIC 9(9)V99, so only 0 thru 2 decimal places
+      *> can actually be represented - anything else read back from
+      *> the control file (non-numeric, or numeric but out of that
+      *> range) falls back to the documented 2/'R' default rather
+      *> than overflowing WS-SCALE-FACTOR and corrupting every
+      *> result in the batch. CTRL-CKPT-INTERVAL of zero or
+      *> non-numeric falls back to 1 (checkpoint every record) -
+      *> the only setting that cannot duplicate output on a restart.
+       ValidateControlRecord.
+           IF CTRL-DECIMAL-PLACES IS NOT NUMERIC
+                   OR CTRL-DECIMAL-PLACES > 2
+               MOVE 2 TO CTRL-DECIMAL-PLACES
+               MOVE "R" TO CTRL-ROUNDING-MODE
+           END-IF
+           IF CTRL-ROUNDING-MODE NOT = "R" AND
+                   CTRL-ROUNDING-MODE NOT = "T"
+               MOVE "R" TO CTRL-ROUNDING-MODE
+           END-IF
+           IF CTRL-CKPT-INTERVAL IS NOT NUMERIC
+                   OR CTRL-CKPT-INTERVAL = ZEROES
+               MOVE 1 TO CTRL-CKPT-INTERVAL
+           END-IF.
+
+       ReadCheckpoint.
+           MOVE ZEROES TO WS-CKPT-START-REC-NO
+           OPEN INPUT MULT-CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ MULT-CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-REC-NO TO WS-CKPT-START-REC-NO
+                       MOVE CKPT-LAST-PAGE-NO TO WS-PAGE-NO
+               END-READ
+               CLOSE MULT-CKPT-FILE
+           END-IF.
+
+       WriteCheckpoint.
+           IF FUNCTION MOD(WS-REC-NO, WS-CKPT-INTERVAL) = 0
+               OPEN OUTPUT MULT-CKPT-FILE
+               MOVE WS-REC-NO TO CKPT-LAST-REC-NO
+               MOVE WS-PAGE-NO TO CKPT-LAST-PAGE-NO
+               WRITE MULT-CKPT-REC
+               CLOSE MULT-CKPT-FILE
+           END-IF.
+
+       ResetCheckpoint.
+           OPEN OUTPUT MULT-CKPT-FILE
+           MOVE ZEROES TO CKPT-LAST-REC-NO
+           MOVE ZEROES TO CKPT-LAST-PAGE-NO
+           WRITE MULT-CKPT-REC
+           CLOSE MULT-CKPT-FILE.
+
+       ReadTransaction.
+           READ MULT-TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       ProcessTransaction.
+           PERFORM ValidateTransaction
+
+           IF WS-TRANSACTION-VALID
+               MOVE MULT-NUM1 OF MULT-TRANS-REC
+                   TO MULT-NUM1 OF MULT-RESULT-REC
+               MOVE MULT-NUM2 OF MULT-TRANS-REC
+                   TO MULT-NUM2 OF MULT-RESULT-REC
+
+               COMPUTE WS-RAW-PRODUCT =
+                   MULT-NUM1 OF MULT-TRANS-REC
+                   * MULT-NUM2 OF MULT-TRANS-REC
+
+               IF CTRL-ROUNDING-MODE = "T"
+                   COMPUTE WS-SCALED-RESULT =
+                       FUNCTION INTEGER-PART(
+                           WS-RAW-PRODUCT * WS-SCALE-FACTOR)
+               ELSE
+                   COMPUTE WS-SCALED-RESULT ROUNDED =
+                       WS-RAW-PRODUCT * WS-SCALE-FACTOR
+               END-IF
+
+               COMPUTE MULT-RESULT OF MULT-RESULT-REC =
+                   WS-SCALED-RESULT / WS-SCALE-FACTOR
+
+               WRITE MULT-RESULT-REC
+
+               ADD 1 TO WS-CALC-COUNT
+               ADD MULT-RESULT OF MULT-RESULT-REC TO WS-RESULT-SUM
+                   ON SIZE ERROR
+                       DISPLAY "WARNING - WS-RESULT-SUM OVERFLOWED AT "
+                           "RECORD " WS-REC-NO
+               END-ADD
+
+               PERFORM WriteDetailLine
+               PERFORM WriteAuditRecord
+               PERFORM WriteGLExtractRecord
+           ELSE
+               PERFORM WriteRejectRecord
+           END-IF.
+
+       ValidateTransaction.
+           SET WS-TRANSACTION-VALID TO TRUE
+           MOVE SPACES TO MULT-REJECT-REC
+
+           IF MULT-NUM1 OF MULT-TRANS-REC IS NOT NUMERIC
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE 01 TO MULT-REJ-REASON-CODE
+               MOVE "NUM1 IS NOT NUMERIC" TO MULT-REJ-REASON-TEXT
+           ELSE
+               IF MULT-NUM2 OF MULT-TRANS-REC IS NOT NUMERIC
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE 02 TO MULT-REJ-REASON-CODE
+                   MOVE "NUM2 IS NOT NUMERIC" TO MULT-REJ-REASON-TEXT
+               ELSE
+                   IF MULT-NUM1 OF MULT-TRANS-REC = ZEROES
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE 03 TO MULT-REJ-REASON-CODE
+                       MOVE "NUM1 MUST BE GREATER THAN ZERO"
+                           TO MULT-REJ-REASON-TEXT
+                   ELSE
+                       IF MULT-NUM2 OF MULT-TRANS-REC = ZEROES
+                           MOVE "N" TO WS-VALID-SWITCH
+                           MOVE 04 TO MULT-REJ-REASON-CODE
+                           MOVE "NUM2 MUST BE GREATER THAN ZERO"
+                               TO MULT-REJ-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WriteRejectRecord.
+           MOVE MULT-NUM1 OF MULT-TRANS-REC TO MULT-REJ-NUM1
+           MOVE MULT-NUM2 OF MULT-TRANS-REC TO MULT-REJ-NUM2
+           WRITE MULT-REJECT-REC
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WriteReportHeader.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-SYS-MM TO WS-MMDDYYYY(1:2)
+           MOVE WS-SYS-DD TO WS-MMDDYYYY(3:2)
+           MOVE WS-SYS-YYYY TO WS-MMDDYYYY(5:4)
+           MOVE WS-MMDDYYYY TO RPT-HDR-DATE
+           MOVE WS-PAGE-NO TO RPT-HDR-PAGE
+           MOVE RPT-HEADER-LINE TO RPT-PRINT-REC
+           WRITE RPT-PRINT-REC
+           MOVE ZEROES TO WS-LINE-COUNT.
+
+       WriteDetailLine.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WriteReportHeader
+           END-IF
+
+           MOVE MULT-NUM1 OF MULT-RESULT-REC TO RPT-DTL-NUM1
+           MOVE MULT-NUM2 OF MULT-RESULT-REC TO RPT-DTL-NUM2
+           MOVE MULT-RESULT OF MULT-RESULT-REC TO RPT-DTL-RESULT
+           MOVE RPT-DETAIL-LINE TO RPT-PRINT-REC
+           WRITE RPT-PRINT-REC
+           ADD 1 TO WS-LINE-COUNT.
+
+       WriteAuditRecord.
+           ACCEPT WS-SYS-TIME FROM TIME
+           MOVE WS-SYS-DATE TO AUDIT-RUN-DATE
+           MOVE WS-SYS-TIME TO AUDIT-RUN-TIME
+           MOVE WS-JOB-ID TO AUDIT-JOB-ID
+           MOVE MULT-NUM1 OF MULT-RESULT-REC TO AUDIT-NUM1
+           MOVE MULT-NUM2 OF MULT-RESULT-REC TO AUDIT-NUM2
+           MOVE MULT-RESULT OF MULT-RESULT-REC TO AUDIT-RESULT
+           WRITE MULT-AUDIT-REC.
+
+       WriteGLExtractRecord.
+           MOVE SPACES TO GL-ACCOUNT-CODE
+           MOVE MULT-NUM1 OF MULT-RESULT-REC TO GL-NUM1
+           MOVE MULT-NUM2 OF MULT-RESULT-REC TO GL-NUM2
+           MOVE MULT-RESULT OF MULT-RESULT-REC TO GL-RESULT
+           MOVE WS-MMDDYYYY TO GL-RUN-DATE
+           WRITE GL-EXTRACT-REC.
+
+       WriteReportSummary.
+           MOVE WS-CALC-COUNT TO RPT-SUM-COUNT
+           MOVE WS-RESULT-SUM TO RPT-SUM-RESULT
+           MOVE RPT-SUMMARY-LINE TO RPT-PRINT-REC
+           WRITE RPT-PRINT-REC.
+
        END PROGRAM Listing4-2.

@@ -0,0 +1,10 @@
+      *> MULTCKPT - checkpoint/restart record for Listing4-2 batch run.
+      *> Holds the input record number last fully processed so a
+      *> rerun after an abend can skip records already completed, and
+      *> the report page number in progress at that point so a
+      *> restarted run's page headers continue the sequence instead
+      *> of restarting at PAGE: 1 on top of the pre-abend pages
+      *> already written to MULTRPT.
+       01  MULT-CKPT-REC.
+           05  CKPT-LAST-REC-NO        PIC 9(9).
+           05  CKPT-LAST-PAGE-NO       PIC 9(4).

@@ -0,0 +1,28 @@
+      *> MULTRCN - 132 column print line layouts for the Listing4-2
+      *> batch control-total reconciliation report.
+       01  RECN-HEADER-LINE.
+           05  RECN-HDR-CTRL           PIC X VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  RECN-HDR-DATE           PIC 99/99/9999.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(45)
+               VALUE "BATCH CONTROL-TOTAL RECONCILIATION REPORT".
+           05  FILLER                  PIC X(46) VALUE SPACES.
+
+       01  RECN-LINE.
+           05  RECN-CTRL               PIC X VALUE SPACE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RECN-LABEL              PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RECN-VALUE              PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+
+       01  RECN-STATUS-LINE REDEFINES RECN-LINE.
+           05  FILLER                  PIC X(51).
+           05  RECN-STATUS-TEXT        PIC X(9).
+           05  FILLER                  PIC X(72).
+
+       01  RECN-DEC-LINE REDEFINES RECN-LINE.
+           05  FILLER                  PIC X(51).
+           05  RECN-DEC-VALUE          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(65).

@@ -0,0 +1,17 @@
+      *> MULTCTL - rounding/precision/checkpoint control record for
+      *> Listing4-2. Read once at the start of the run so operators
+      *> can change calculation and checkpoint behavior (currency
+      *> rounding vs. whole-unit quantities, checkpoint frequency)
+      *> without a recompile.
+       01  MULT-CTRL-REC.
+           05  CTRL-DECIMAL-PLACES      PIC 9.
+           05  CTRL-ROUNDING-MODE       PIC X.
+      *>        'R' = round to CTRL-DECIMAL-PLACES, 'T' = truncate.
+           05  CTRL-CKPT-INTERVAL       PIC 9(5).
+      *>        NUMBER OF RECORDS BETWEEN CHECKPOINTS. DEFAULTS TO 1
+      *>        (CHECKPOINT EVERY RECORD) IF ZERO, NON-NUMERIC OR
+      *>        MISSING - THE ONLY SETTING THAT GUARANTEES A RESTART
+      *>        CANNOT REPROCESS AND DUPLICATE ALREADY-WRITTEN OUTPUT.
+      *>        WIDENING THIS REOPENS THAT DUPLICATION WINDOW (UP TO
+      *>        N-1 RECORDS) IN EXCHANGE FOR FEWER CHECKPOINT I/OS ON
+      *>        VERY LARGE RUNS - AN OPERATOR CHOICE, NOT A DEFAULT.

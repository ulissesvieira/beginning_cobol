@@ -0,0 +1,7 @@
+      *> MULTOUT - output record for Listing4-2 batch run
+      *> Echoes the input pair plus the calculated MULT-RESULT,
+      *> rounded to two decimal places.
+       01  MULT-RESULT-REC.
+           05  MULT-NUM1           PIC 9(5).
+           05  MULT-NUM2           PIC 9(5)V99.
+           05  MULT-RESULT         PIC 9(9)V99.

@@ -0,0 +1,11 @@
+      *> MULTGL - fixed-width GL upload extract record for Listing4-2.
+      *> One record is written per calculation actually performed so
+      *> the Result can post to the general ledger / inventory
+      *> valuation system without being retyped by hand. ACCOUNT-CODE
+      *> is a placeholder field for the GL job to fill or key against.
+       01  GL-EXTRACT-REC.
+           05  GL-ACCOUNT-CODE         PIC X(10) VALUE SPACES.
+           05  GL-NUM1                 PIC 9(5).
+           05  GL-NUM2                 PIC 9(5)V99.
+           05  GL-RESULT               PIC 9(9)V99.
+           05  GL-RUN-DATE             PIC 9(8).

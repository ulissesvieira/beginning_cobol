@@ -0,0 +1,38 @@
+      *> MULTRPT - 132 column print line layouts for the Listing4-2
+      *> calculation report (page header, detail line, summary line).
+      *> First byte of every line is an ASA carriage-control character.
+       01  RPT-HEADER-LINE.
+           05  RPT-HDR-CTRL            PIC X VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  RPT-HDR-DATE            PIC 99/99/9999.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(34)
+               VALUE "MULTIPLICATION CALCULATION REPORT".
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "PAGE: ".
+           05  RPT-HDR-PAGE            PIC ZZZ9.
+           05  FILLER                  PIC X(27) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DTL-CTRL            PIC X VALUE SPACE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "NUM1: ".
+           05  RPT-DTL-NUM1            PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "NUM2: ".
+           05  RPT-DTL-NUM2            PIC ZZZZ9.99.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "RESULT: ".
+           05  RPT-DTL-RESULT          PIC ZZZZZZZZ9.99.
+           05  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  RPT-SUMMARY-LINE.
+           05  RPT-SUM-CTRL            PIC X VALUE SPACE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE "CALCULATIONS:   ".
+           05  RPT-SUM-COUNT           PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "SUM RESULT: ".
+           05  RPT-SUM-RESULT          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(68) VALUE SPACES.

@@ -0,0 +1,8 @@
+      *> MULTREJ - reject record for Listing4-2 batch run.
+      *> Num1/Num2 are carried as PIC X so a non-numeric transaction
+      *> can still be copied out intact for the operator to inspect.
+       01  MULT-REJECT-REC.
+           05  MULT-REJ-NUM1           PIC X(5).
+           05  MULT-REJ-NUM2           PIC X(7).
+           05  MULT-REJ-REASON-CODE    PIC 99.
+           05  MULT-REJ-REASON-TEXT    PIC X(40).

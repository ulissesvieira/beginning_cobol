@@ -0,0 +1,6 @@
+      *> MULTREC - input transaction record for Listing4-2 batch run
+      *> MULT-NUM1 is a whole quantity; MULT-NUM2 is a unit amount
+      *> carrying two decimal places (e.g. a unit price or rate).
+       01  MULT-TRANS-REC.
+           05  MULT-NUM1           PIC 9(5).
+           05  MULT-NUM2           PIC 9(5)V99.

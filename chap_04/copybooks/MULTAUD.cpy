@@ -0,0 +1,11 @@
+      *> MULTAUD - audit trail record for Listing4-2 batch run.
+      *> One record is appended for every calculation actually
+      *> performed, so a questioned Result can be traced back to
+      *> its exact inputs, run date/time and owning job.
+       01  MULT-AUDIT-REC.
+           05  AUDIT-RUN-DATE          PIC 9(8).
+           05  AUDIT-RUN-TIME          PIC 9(8).
+           05  AUDIT-JOB-ID            PIC X(8).
+           05  AUDIT-NUM1              PIC 9(5).
+           05  AUDIT-NUM2              PIC 9(5)V99.
+           05  AUDIT-RESULT            PIC 9(9)V99.

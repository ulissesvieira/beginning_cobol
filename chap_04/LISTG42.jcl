@@ -0,0 +1,71 @@
+//LISTG42  JOB (ACCTG),'MULTIPLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LISTG42 - RUNS LISTING4-2 (MULT-NUM1 * MULT-NUM2 BATCH)      *
+//*           AS AN OVERNIGHT BATCH STEP, THEN RECONCILES THE    *
+//*           RESULT FILE AGAINST THE INPUT TRANSACTION FILE.    *
+//*                                                                *
+//* THIS IS THE NORMAL (FRESH) DAILY RUN - IT ALLOCATES A NEW    *
+//* GENERATION OF EACH OUTPUT DATASET ((+1) BELOW). IF THE       *
+//* MULTIPLY STEP ABENDS PARTWAY THROUGH AND MUST BE RERUN FROM  *
+//* ITS CHECKPOINT, RESUBMIT LISTG42R (NOT THIS MEMBER) SO THE   *
+//* RERUN APPENDS TO THE SAME DAY'S GENERATION INSTEAD OF        *
+//* STARTING A SECOND ONE.                                       *
+//*                                                                *
+//* STEP RETURN CODES (SET BY THE PROGRAMS THEMSELVES):           *
+//*   LISTMULT : 0 = CLEAN RUN, NO REJECTS                        *
+//*              4 = CLEAN RUN, ONE OR MORE RECORDS REJECTED      *
+//*   RECONCIL : 0 = INPUT/OUTPUT COUNTS BALANCED                 *
+//*              8 = INPUT/OUTPUT COUNTS DO NOT RECONCILE         *
+//* LOAD MODULE NAMES BELOW ARE THE LINK-EDITED MEMBER NAMES FOR *
+//* LISTING4-2.CBL AND MULTRECONCILE.CBL (PDS MEMBERS CANNOT     *
+//* CARRY THE HYPHEN IN THE SOURCE PROGRAM-ID).                  *
+//*--------------------------------------------------------------*
+//LISTMULT EXEC PGM=LISTG42,PARM='LISTG42'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTIN   DD   DSN=PROD.MULT.TRANS.DAILY,DISP=SHR
+//MULTOUT  DD   DSN=PROD.MULT.RESULT.DAILY(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23)
+//MULTRPT  DD   DSN=PROD.MULT.REPORT.DAILY(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132)
+//MULTREJ  DD   DSN=PROD.MULT.REJECT.DAILY(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=54)
+//MULTAUD  DD   DSN=PROD.MULT.AUDIT.DAILY(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//MULTCKPT DD   DSN=PROD.MULT.CKPT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//MULTCTL  DD   DSN=PROD.MULT.CTRL.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=7)
+//MULTGL   DD   DSN=PROD.MULT.GLEXTR.DAILY(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* RECONCILE THE BATCH ONLY IF THE MULTIPLY STEP DID NOT ABEND. *
+//* A RETURN CODE OF 4 (REJECTS PRESENT) STILL RECONCILES. NO     *
+//* COND IS CODED HERE - AN ABEND IN LISTMULT ALREADY FLUSHES     *
+//* THIS STEP WITHOUT ONE, AND LISTMULT NEVER SETS A RETURN CODE  *
+//* HIGH ENOUGH TO WARRANT SKIPPING RECONCIL ON ITS OWN.           *
+//* (+1) HERE RESOLVES TO THE SAME NEW GENERATION LISTMULT JUST   *
+//* CREATED EARLIER IN THIS JOB.                                  *
+//*--------------------------------------------------------------*
+//RECONCIL EXEC PGM=MULTRECN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTIN   DD   DSN=PROD.MULT.TRANS.DAILY,DISP=SHR
+//MULTOUT  DD   DSN=PROD.MULT.RESULT.DAILY(+1),DISP=SHR
+//MULTREJ  DD   DSN=PROD.MULT.REJECT.DAILY(+1),DISP=SHR
+//MULTRECN DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
